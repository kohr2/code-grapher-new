@@ -37,9 +37,15 @@
 003700     ORGANIZATION IS INDEXED
 003800     ACCESS MODE IS DYNAMIC
 003900     RECORD KEY IS VELO-CARD-NUMBER
-004000 FILE STATUS IS WS-VELO-STATUS.                                          
-004100 
-004200 DATA DIVISION.                                                          
+004000 FILE STATUS IS WS-VELO-STATUS.
+004050
+004060     SELECT CHECKPOINT-FILE ASSIGN TO 'CHKPTFILE'
+004070     ORGANIZATION IS INDEXED
+004080     ACCESS MODE IS DYNAMIC
+004090     RECORD KEY IS CKPT-KEY
+004095 FILE STATUS IS WS-CKPT-STATUS.
+004100
+004200 DATA DIVISION.
 004300 FILE SECTION.                                                           
 004400 
 004500 FD  TRANSACTION-FILE                                                    
@@ -48,8 +54,10 @@
 004800 01  TRANSACTION-RECORD.                                                 
 004900 05  TRANS-ID                PIC 9(12).                                  
 005000 05  TRANS-CARD-NUMBER       PIC 9(16).                                  
-005100 05  TRANS-AMOUNT            PIC 9(8)V99.                                
-005200 05  TRANS-DATE              PIC 9(8).                                   
+005100 05  TRANS-AMOUNT            PIC 9(8)V99.
+005150 05  TRANS-AMOUNT-R REDEFINES
+005160     TRANS-AMOUNT            PIC 9(10).
+005200 05  TRANS-DATE              PIC 9(8).
 005300 05  TRANS-TIME              PIC 9(6).                                   
 005400 05  TRANS-MERCHANT-ID       PIC 9(8).                                   
 005500 05  TRANS-LOCATION          PIC X(20).                                  
@@ -94,8 +102,9 @@
 009400 05  LOG-RISK-SCORE          PIC 9(4).                                   
 009500 05  LOG-DECISION            PIC X(10).                                  
 009600 05  LOG-TIMESTAMP           PIC 9(14).                                  
-009700 05  LOG-RULES-TRIGGERED     PIC X(50).                                  
-009800 05  LOG-FILLER              PIC X(300).                                 
+009700 05  LOG-RULES-TRIGGERED     PIC X(50).
+009750 05  LOG-TRANS-AMOUNT        PIC 9(8)V99.
+009800 05  LOG-FILLER              PIC X(284).
 009900 
 010000 FD  VELOCITY-FILE                                                       
 010100     RECORDING MODE IS F
@@ -105,23 +114,35 @@
 010400 05  VELO-TRANS-COUNT        PIC 9(3).                                   
 010500 05  VELO-TOTAL-AMOUNT       PIC 9(8)V99.                                
 010600 05  VELO-LAST-TRANS-DATE    PIC 9(8).                                  
-010700 05  VELO-FILLER             PIC X(50).                                  
-010800 
-010900 WORKING-STORAGE SECTION.                                                
-011000 
+010700 05  VELO-FILLER             PIC X(50).
+010800
+010820 FD  CHECKPOINT-FILE
+010840     RECORDING MODE IS F
+010860 RECORD CONTAINS 50 CHARACTERS.
+010880 01  CHECKPOINT-RECORD.
+010900 05  CKPT-KEY                PIC X(01).
+010920 05  CKPT-LAST-TRANS-ID      PIC 9(12).
+010940 05  CKPT-APPROVED-COUNT     PIC 9(05).
+010960 05  CKPT-DECLINED-COUNT     PIC 9(05).
+010970 05  CKPT-STATUS-FLAG        PIC X(01).
+010980 05  CKPT-FILLER             PIC X(26).
+011000
+011020 WORKING-STORAGE SECTION.
+011040
 011100* File status variables                                                   
 011200 01  WS-TRANS-STATUS         PIC XX.                                     
 011300 01  WS-CUST-STATUS          PIC XX.                                     
 011400 01  WS-MERCH-STATUS         PIC XX.                                     
-011500 01  WS-FRAUD-STATUS         PIC XX.                                     
-011600 01  WS-VELO-STATUS          PIC XX.                                     
-011700 
-011800* Constants                                                                
-011900 01  HIGH-RISK-THRESHOLD     PIC 9(3) VALUE 800.                         
-012000 01  MEDIUM-RISK-THRESHOLD   PIC 9(3) VALUE 600.                         
-012100 01  LOW-RISK-THRESHOLD      PIC 9(3) VALUE 400.                         
-012200 01  ZERO                    PIC 9(1) VALUE 0.                           
-012300 
+011500 01  WS-FRAUD-STATUS         PIC XX.
+011600 01  WS-VELO-STATUS          PIC XX.
+011620 01  WS-CKPT-STATUS          PIC XX.
+011700
+011800* Constants
+011900 01  HIGH-RISK-THRESHOLD     PIC 9(3) VALUE 800.
+012000 01  MEDIUM-RISK-THRESHOLD   PIC 9(3) VALUE 600.
+012100 01  LOW-RISK-THRESHOLD      PIC 9(3) VALUE 400.
+012150 01  CKPT-INTERVAL           PIC 9(3) VALUE 100.
+012300
 012400* Working variables                                                        
 012500 01  WS-WORK-AMOUNT          PIC 9(8)V99.                                
 012600 01  WS-TOTAL-RISK-SCORE     PIC 9(4) VALUE ZERO.                        
@@ -147,9 +168,13 @@
 014600 05  RULE-07-TRIGGERED       PIC X VALUE 'N'.                            
 014700 05  RULE-08-TRIGGERED       PIC X VALUE 'N'.                            
 014800 05  RULE-09-TRIGGERED       PIC X VALUE 'N'.                            
-014900 05  RULE-10-TRIGGERED       PIC X VALUE 'N'.                            
-015000 
-015100 PROCEDURE DIVISION.                                                     
+014900 05  RULE-10-TRIGGERED       PIC X VALUE 'N'.
+014950 01  WS-RULE-TRIGGER-COUNT   PIC 9(2) VALUE ZERO.
+014960 01  WS-RULES-PTR            PIC 9(3) VALUE 1.
+014970 01  WS-CKPT-COUNTER         PIC 9(3) VALUE ZERO.
+014980 01  WS-CKPT-COMPLETE-FLAG   PIC X(01) VALUE 'N'.
+015000
+015100 PROCEDURE DIVISION.
 015200 
 015300 1000-MAIN-PROCESSING SECTION.                                            
 015400 1000-MAIN-START.                                                         
@@ -157,7 +182,8 @@
 015600     DISPLAY '==========================================='                
 015700     
 015800     PERFORM 2000-INITIALIZE-SYSTEM
-015900     PERFORM 3000-PROCESS-TRANSACTIONS UNTIL WS-TRANS-STATUS = '10'
+015900     PERFORM 3000-PROCESS-TRANSACTIONS
+015950         UNTIL WS-TRANS-STATUS = '10'
 016000     PERFORM 4000-FINALIZE-SYSTEM
 016100     
 016200     DISPLAY 'PROCESSING COMPLETE'                                        
@@ -166,94 +192,354 @@
 016500     
 016600     STOP RUN.                                                            
 016700 
-016800 2000-INITIALIZE-SYSTEM SECTION.                                         
-016900 2000-INIT-START.                                                         
+016800 2000-INITIALIZE-SYSTEM SECTION.
+016900 2000-INIT-START.
 017000     OPEN INPUT TRANSACTION-FILE
 017100     OPEN I-O CUSTOMER-FILE
 017200     OPEN I-O MERCHANT-FILE
-017300     OPEN OUTPUT FRAUD-LOG
 017400     OPEN I-O VELOCITY-FILE
-017500     
+017450     OPEN I-O CHECKPOINT-FILE
+017500
 017600     READ TRANSACTION-FILE
-017700     END-READ.                                                            
-017800 
-017900 3000-PROCESS-TRANSACTIONS SECTION.                                      
-018000 3000-PROCESS-START.                                                      
-018100     MOVE ZERO TO WS-TOTAL-RISK-SCORE
-018200     
-018300* VIOLATION 1: Missing proper risk score calculation
-018400* Should calculate: WS-TOTAL-RISK-SCORE = WS-TRANSACTION-RISK + WS-VELOCITY-RISK + WS-LOCATION-RISK + WS-MERCHANT-RISK + WS-BEHAVIORAL-RISK
-018500* Instead just setting to zero - this is a violation
-018600     MOVE ZERO TO WS-TOTAL-RISK-SCORE
-018700     
-018800     PERFORM 2800-DETERMINE-ACTION
-018900     
-019000     READ TRANSACTION-FILE
-019100     END-READ.                                                            
-019200 
-019300 2800-DETERMINE-ACTION SECTION.                                           
-019400 2800-DETERMINE-START.                                                    
-019500     
-019600* VIOLATION 2: Missing fraud logging
-019700     IF WS-TOTAL-RISK-SCORE >= HIGH-RISK-THRESHOLD
-019800     MOVE 'Y' TO WS-FRAUD-DETECTED
-019900* Missing: PERFORM 3000-LOG-DECISION
-020000     END-IF
-020100     
-020200* VIOLATION 3: Incomplete rule execution - only executing 2 out of 10 rules
-020300     PERFORM 2610-RULE-HIGH-AMOUNT
-020400     PERFORM 2620-RULE-VELOCITY-CHECK
-020500* Missing: PERFORM 2630-RULE-LOCATION-VARIANCE
-020600* Missing: PERFORM 2640-RULE-MERCHANT-RISK
-020700* Missing: PERFORM 2650-RULE-BEHAVIORAL-ANALYSIS
-020800* Missing: PERFORM 2660-RULE-TIME-PATTERN
-020900* Missing: PERFORM 2670-RULE-AMOUNT-PATTERN
-021000* Missing: PERFORM 2680-RULE-CROSS-VALIDATION
-021100* Missing: PERFORM 2690-RULE-DEVICE-FINGERPRINT
-021200* Missing: PERFORM 2695-RULE-CROSS-VALIDATION
-021300     
-021400     IF WS-FRAUD-DETECTED = 'Y'
-021500     ADD 1 TO WS-DECLINED-COUNT
-021600     ELSE
-021700     ADD 1 TO WS-APPROVED-COUNT
-021800     END-IF
-021900 
-022000 2610-RULE-HIGH-AMOUNT SECTION.                                           
-022100 2610-HIGH-AMOUNT-START.                                                  
-022200     IF TRANS-AMOUNT > 5000
-022300     MOVE 'Y' TO RULE-01-TRIGGERED
-022400     ADD 100 TO WS-TOTAL-RISK-SCORE
-022500     END-IF
-022600 
-022700 2620-RULE-VELOCITY-CHECK SECTION.                                        
-022800 2620-VELOCITY-START.                                                     
-022900     IF VELO-TRANS-COUNT > 10
-023000     MOVE 'Y' TO RULE-02-TRIGGERED
-023100     ADD 75 TO WS-TOTAL-RISK-SCORE
-023200     END-IF
-023300 
-023400* VIOLATION 4: Missing neural network scoring
-023500* Should include: PERFORM 4100-NEURAL-NETWORK-SCORING
-023600* This is a critical violation for advanced analytics
-023700 
-023800* VIOLATION 5: Incomplete pattern detection
-023900* Missing: PERFORM 4210-CHECK-ROUND-DOLLAR-PATTERN
-024000* Missing: PERFORM 4220-CHECK-ASCENDING-AMOUNT-PATTERN
-024100* Missing: PERFORM 4230-CHECK-TEST-TRANSACTION-PATTERN
-024200 
-024300* VIOLATION 6: Missing biometric analysis
-024400* Should include: PERFORM 4310-ANALYZE-TYPING-PATTERNS
-024500* Should include: PERFORM 4320-ANALYZE-DEVICE-FINGERPRINT
-024600* Should include: PERFORM 4330-ANALYZE-SESSION-BEHAVIOR
-024700 
-024800 4000-FINALIZE-SYSTEM SECTION.                                            
-024900 4000-FINALIZE-START.                                                    
-025000     CLOSE TRANSACTION-FILE
-025100     CLOSE CUSTOMER-FILE
-025200     CLOSE MERCHANT-FILE
-025300     CLOSE FRAUD-LOG
-025400     CLOSE VELOCITY-FILE
-025500     
-025600     DISPLAY 'SYSTEM FINALIZED'                                            
-025700 
-025800 END PROGRAM FRAUD-MGMT-SYSTEM-VIOLATIONS.
+017700     END-READ
+017750
+017780     PERFORM 2100-CHECK-RESTART.
+017800
+018200 2100-CHECK-RESTART SECTION.
+018210 2100-CHECK-RESTART-START.
+018220     MOVE 'C' TO CKPT-KEY
+018230     READ CHECKPOINT-FILE
+018240         INVALID KEY
+018250             MOVE ZERO TO CKPT-LAST-TRANS-ID
+018260             MOVE ZERO TO CKPT-APPROVED-COUNT
+018270             MOVE ZERO TO CKPT-DECLINED-COUNT
+018280             MOVE 'N' TO CKPT-STATUS-FLAG
+018290             MOVE SPACES TO CKPT-FILLER
+018300             WRITE CHECKPOINT-RECORD
+018310             OPEN OUTPUT FRAUD-LOG
+018320         NOT INVALID KEY
+018330             IF CKPT-STATUS-FLAG = 'Y'
+018340                 MOVE ZERO TO CKPT-LAST-TRANS-ID
+018350                 MOVE ZERO TO CKPT-APPROVED-COUNT
+018360                 MOVE ZERO TO CKPT-DECLINED-COUNT
+018370                 MOVE 'N' TO CKPT-STATUS-FLAG
+018380                 REWRITE CHECKPOINT-RECORD
+018390                 OPEN OUTPUT FRAUD-LOG
+018400             ELSE
+018410                 MOVE CKPT-APPROVED-COUNT TO WS-APPROVED-COUNT
+018420                 MOVE CKPT-DECLINED-COUNT TO WS-DECLINED-COUNT
+018430                 OPEN EXTEND FRAUD-LOG
+018440                 PERFORM 2150-SKIP-PROCESSED-RECORDS
+018450             END-IF
+018460     END-READ.
+018470
+018480 2150-SKIP-PROCESSED-RECORDS SECTION.
+018490 2150-SKIP-START.
+018500     PERFORM 2160-SKIP-ONE-RECORD
+018510         UNTIL WS-TRANS-STATUS = '10'
+018520         OR TRANS-ID > CKPT-LAST-TRANS-ID.
+018530
+018540 2160-SKIP-ONE-RECORD SECTION.
+018550 2160-SKIP-ONE-START.
+018560     READ TRANSACTION-FILE
+018570     END-READ.
+018580
+
+018600 3000-PROCESS-TRANSACTIONS SECTION.
+018610 3000-PROCESS-START.
+018620     MOVE ZERO TO WS-TOTAL-RISK-SCORE
+018630     MOVE ZERO TO WS-TRANSACTION-RISK
+018640     MOVE ZERO TO WS-VELOCITY-RISK
+018650     MOVE ZERO TO WS-LOCATION-RISK
+018660     MOVE ZERO TO WS-MERCHANT-RISK
+018670     MOVE ZERO TO WS-BEHAVIORAL-RISK
+018680
+018690     PERFORM 2800-DETERMINE-ACTION
+018700
+018710     ADD 1 TO WS-CKPT-COUNTER
+018720     IF WS-CKPT-COUNTER >= CKPT-INTERVAL
+018730         PERFORM 2190-WRITE-CHECKPOINT
+018740         MOVE ZERO TO WS-CKPT-COUNTER
+018750     END-IF
+018760
+018770     READ TRANSACTION-FILE
+018780     END-READ.
+018790
+018800 2190-WRITE-CHECKPOINT SECTION.
+018810 2190-WRITE-CHECKPOINT-START.
+018820     MOVE 'C' TO CKPT-KEY
+018830     MOVE TRANS-ID TO CKPT-LAST-TRANS-ID
+018840     MOVE WS-APPROVED-COUNT TO CKPT-APPROVED-COUNT
+018850     MOVE WS-DECLINED-COUNT TO CKPT-DECLINED-COUNT
+018860     MOVE WS-CKPT-COMPLETE-FLAG TO CKPT-STATUS-FLAG
+018870     REWRITE CHECKPOINT-RECORD.
+018880
+018890 2700-READ-CUSTOMER-MASTER SECTION.
+018900 2700-READ-CUSTOMER-START.
+018910     MOVE TRANS-CARD-NUMBER TO CUST-CARD-NUMBER
+018920     READ CUSTOMER-FILE
+018930         INVALID KEY
+018940             MOVE SPACES TO CUST-ADDRESS
+018950             MOVE ZERO TO CUST-AVG-MONTHLY-SPEND
+018960             MOVE 'N' TO CUST-FRAUD-FLAG
+018970     END-READ.
+018980
+018990 2800-DETERMINE-ACTION SECTION.
+019000 2800-DETERMINE-START.
+019010     MOVE 'N' TO WS-FRAUD-DETECTED
+019020     MOVE ALL 'N' TO WS-RULE-FLAGS
+019030
+019040     PERFORM 2700-READ-CUSTOMER-MASTER
+019050
+019060     PERFORM 2610-RULE-HIGH-AMOUNT
+019070     PERFORM 2620-RULE-VELOCITY-CHECK
+019080     PERFORM 2630-RULE-LOCATION-VARIANCE
+019090     PERFORM 2640-RULE-MERCHANT-RISK
+019100     PERFORM 2650-RULE-BEHAVIORAL-ANALYSIS
+019110     PERFORM 2660-RULE-TIME-PATTERN
+019120     PERFORM 2670-RULE-AMOUNT-PATTERN
+019130     PERFORM 2680-RULE-CROSS-VALIDATION
+019140     PERFORM 2690-RULE-DEVICE-FINGERPRINT
+019150     PERFORM 2695-RULE-CROSS-VALIDATION
+019160
+019170     ADD WS-TRANSACTION-RISK WS-VELOCITY-RISK WS-LOCATION-RISK
+019180         WS-MERCHANT-RISK WS-BEHAVIORAL-RISK
+019190         GIVING WS-TOTAL-RISK-SCORE
+019200
+019210     IF WS-TOTAL-RISK-SCORE >= HIGH-RISK-THRESHOLD
+019220         MOVE 'Y' TO WS-FRAUD-DETECTED
+019230     END-IF
+019240
+019250     IF WS-FRAUD-DETECTED = 'Y'
+019260     ADD 1 TO WS-DECLINED-COUNT
+019270     ELSE
+019280     ADD 1 TO WS-APPROVED-COUNT
+019290     END-IF
+019300
+019310     PERFORM 3100-LOG-DECISION
+019320     PERFORM 3200-UPDATE-CUSTOMER
+019330     PERFORM 3300-UPDATE-VELOCITY
+019340
+019350 2610-RULE-HIGH-AMOUNT SECTION.
+019360 2610-HIGH-AMOUNT-START.
+019370     IF TRANS-AMOUNT > 5000
+019380     MOVE 'Y' TO RULE-01-TRIGGERED
+019390     ADD 100 TO WS-TRANSACTION-RISK
+019400     END-IF
+019410
+019420 2620-RULE-VELOCITY-CHECK SECTION.
+019430 2620-VELOCITY-START.
+019440     MOVE TRANS-CARD-NUMBER TO VELO-CARD-NUMBER
+019450     READ VELOCITY-FILE
+019460         INVALID KEY
+019470             MOVE ZERO TO VELO-TRANS-COUNT
+019480             MOVE ZERO TO VELO-TOTAL-AMOUNT
+019490     END-READ
+019500     IF VELO-TRANS-COUNT > 10
+019510     MOVE 'Y' TO RULE-02-TRIGGERED
+019520     ADD 75 TO WS-VELOCITY-RISK
+019530     END-IF
+019540
+019550 2630-RULE-LOCATION-VARIANCE SECTION.
+019560 2630-LOCATION-VARIANCE-START.
+019570     IF TRANS-LOCATION(1:10) NOT = CUST-ADDRESS(1:10)
+019580         MOVE 'Y' TO RULE-03-TRIGGERED
+019590         ADD 60 TO WS-LOCATION-RISK
+019600     END-IF.
+019610
+019620 2640-RULE-MERCHANT-RISK SECTION.
+019630 2640-MERCHANT-RISK-START.
+019640     MOVE TRANS-MERCHANT-ID TO MERCH-ID
+019650     READ MERCHANT-FILE
+019660         INVALID KEY
+019670             MOVE ZERO TO MERCH-RISK-LEVEL
+019680     END-READ
+019690     IF MERCH-RISK-LEVEL >= 7
+019700         MOVE 'Y' TO RULE-04-TRIGGERED
+019710         ADD 80 TO WS-MERCHANT-RISK
+019720     ELSE
+019730         IF MERCH-RISK-LEVEL >= 4
+019740             MOVE 'Y' TO RULE-04-TRIGGERED
+019750             ADD 40 TO WS-MERCHANT-RISK
+019760         ELSE
+019770             ADD 10 TO WS-MERCHANT-RISK
+019780         END-IF
+019790     END-IF.
+019800
+019810 2650-RULE-BEHAVIORAL-ANALYSIS SECTION.
+019820 2650-BEHAVIORAL-START.
+019830     COMPUTE WS-WORK-AMOUNT = CUST-AVG-MONTHLY-SPEND * 0.5
+019840     IF CUST-AVG-MONTHLY-SPEND > ZERO
+019850         AND TRANS-AMOUNT > WS-WORK-AMOUNT
+019860         MOVE 'Y' TO RULE-05-TRIGGERED
+019870         ADD 70 TO WS-BEHAVIORAL-RISK
+019880     END-IF.
+019890
+019900 2660-RULE-TIME-PATTERN SECTION.
+019910 2660-TIME-PATTERN-START.
+019920     IF TRANS-TIME < 050000
+019930         MOVE 'Y' TO RULE-06-TRIGGERED
+019940         ADD 50 TO WS-TRANSACTION-RISK
+019950     END-IF.
+019960
+019970 2670-RULE-AMOUNT-PATTERN SECTION.
+019980 2670-AMOUNT-PATTERN-START.
+019990     IF TRANS-AMOUNT-R(9:2) = '00'
+020000         MOVE 'Y' TO RULE-07-TRIGGERED
+020010         ADD 40 TO WS-TRANSACTION-RISK
+020020     END-IF.
+020030
+020040 2680-RULE-CROSS-VALIDATION SECTION.
+020050 2680-CROSS-VALIDATION-START.
+020060     IF CUST-FRAUD-FLAG = 'Y'
+020070         MOVE 'Y' TO RULE-08-TRIGGERED
+020080         ADD 90 TO WS-BEHAVIORAL-RISK
+020090     END-IF.
+020100
+020110 2690-RULE-DEVICE-FINGERPRINT SECTION.
+020120 2690-DEVICE-FINGERPRINT-START.
+020130     IF TRANS-APPROVAL-CODE = SPACES
+020140         MOVE 'Y' TO RULE-09-TRIGGERED
+020150         ADD 30 TO WS-BEHAVIORAL-RISK
+020160     END-IF.
+020170
+020180 2695-RULE-CROSS-VALIDATION SECTION.
+020190 2695-CROSS-VALIDATION-START.
+020200     MOVE ZERO TO WS-RULE-TRIGGER-COUNT
+020210     IF RULE-01-TRIGGERED = 'Y'
+020220         ADD 1 TO WS-RULE-TRIGGER-COUNT
+020230     END-IF
+020240     IF RULE-02-TRIGGERED = 'Y'
+020250         ADD 1 TO WS-RULE-TRIGGER-COUNT
+020260     END-IF
+020270     IF RULE-03-TRIGGERED = 'Y'
+020280         ADD 1 TO WS-RULE-TRIGGER-COUNT
+020290     END-IF
+020300     IF RULE-04-TRIGGERED = 'Y'
+020310         ADD 1 TO WS-RULE-TRIGGER-COUNT
+020320     END-IF
+020330     IF RULE-05-TRIGGERED = 'Y'
+020340         ADD 1 TO WS-RULE-TRIGGER-COUNT
+020350     END-IF
+020360     IF RULE-06-TRIGGERED = 'Y'
+020370         ADD 1 TO WS-RULE-TRIGGER-COUNT
+020380     END-IF
+020390     IF RULE-07-TRIGGERED = 'Y'
+020400         ADD 1 TO WS-RULE-TRIGGER-COUNT
+020410     END-IF
+020420     IF RULE-08-TRIGGERED = 'Y'
+020430         ADD 1 TO WS-RULE-TRIGGER-COUNT
+020440     END-IF
+020450     IF RULE-09-TRIGGERED = 'Y'
+020460         ADD 1 TO WS-RULE-TRIGGER-COUNT
+020470     END-IF
+020480     IF WS-RULE-TRIGGER-COUNT >= 3
+020490         MOVE 'Y' TO RULE-10-TRIGGERED
+020500         ADD 120 TO WS-BEHAVIORAL-RISK
+020510     END-IF.
+020520
+020530 3100-LOG-DECISION SECTION.
+020540 3100-LOG-DECISION-START.
+020550     MOVE TRANS-ID TO LOG-TRANS-ID
+020560     MOVE TRANS-CARD-NUMBER TO LOG-CARD-NUMBER
+020570     MOVE WS-TOTAL-RISK-SCORE TO LOG-RISK-SCORE
+020580     MOVE TRANS-AMOUNT TO LOG-TRANS-AMOUNT
+020590     IF WS-FRAUD-DETECTED = 'Y'
+020600         MOVE 'DECLINED' TO LOG-DECISION
+020610     ELSE
+020620         MOVE 'APPROVED' TO LOG-DECISION
+020630     END-IF
+020640     MOVE TRANS-DATE TO LOG-TIMESTAMP(1:8)
+020650     MOVE TRANS-TIME TO LOG-TIMESTAMP(9:6)
+020660     MOVE SPACES TO LOG-RULES-TRIGGERED
+020670     MOVE 1 TO WS-RULES-PTR
+020680     IF RULE-01-TRIGGERED = 'Y'
+020690         STRING '01 ' DELIMITED BY SIZE INTO LOG-RULES-TRIGGERED
+020700             WITH POINTER WS-RULES-PTR
+020710     END-IF
+020720     IF RULE-02-TRIGGERED = 'Y'
+020730         STRING '02 ' DELIMITED BY SIZE INTO LOG-RULES-TRIGGERED
+020740             WITH POINTER WS-RULES-PTR
+020750     END-IF
+020760     IF RULE-03-TRIGGERED = 'Y'
+020770         STRING '03 ' DELIMITED BY SIZE INTO LOG-RULES-TRIGGERED
+020780             WITH POINTER WS-RULES-PTR
+020790     END-IF
+020800     IF RULE-04-TRIGGERED = 'Y'
+020810         STRING '04 ' DELIMITED BY SIZE INTO LOG-RULES-TRIGGERED
+020820             WITH POINTER WS-RULES-PTR
+020830     END-IF
+020840     IF RULE-05-TRIGGERED = 'Y'
+020850         STRING '05 ' DELIMITED BY SIZE INTO LOG-RULES-TRIGGERED
+020860             WITH POINTER WS-RULES-PTR
+020870     END-IF
+020880     IF RULE-06-TRIGGERED = 'Y'
+020890         STRING '06 ' DELIMITED BY SIZE INTO LOG-RULES-TRIGGERED
+020900             WITH POINTER WS-RULES-PTR
+020910     END-IF
+020920     IF RULE-07-TRIGGERED = 'Y'
+020930         STRING '07 ' DELIMITED BY SIZE INTO LOG-RULES-TRIGGERED
+020940             WITH POINTER WS-RULES-PTR
+020950     END-IF
+020960     IF RULE-08-TRIGGERED = 'Y'
+020970         STRING '08 ' DELIMITED BY SIZE INTO LOG-RULES-TRIGGERED
+020980             WITH POINTER WS-RULES-PTR
+020990     END-IF
+021000     IF RULE-09-TRIGGERED = 'Y'
+021010         STRING '09 ' DELIMITED BY SIZE INTO LOG-RULES-TRIGGERED
+021020             WITH POINTER WS-RULES-PTR
+021030     END-IF
+021040     IF RULE-10-TRIGGERED = 'Y'
+021050         STRING '10 ' DELIMITED BY SIZE INTO LOG-RULES-TRIGGERED
+021060             WITH POINTER WS-RULES-PTR
+021070     END-IF
+021080     WRITE FRAUD-LOG-RECORD.
+021090
+021100 3200-UPDATE-CUSTOMER SECTION.
+021110 3200-UPDATE-CUSTOMER-START.
+021120     IF WS-CUST-STATUS = '00'
+021130         IF WS-FRAUD-DETECTED = 'N'
+021140             SUBTRACT TRANS-AMOUNT FROM CUST-AVAILABLE-CREDIT
+021150             MOVE TRANS-DATE TO CUST-LAST-TRANS-DATE
+021160         END-IF
+021170         IF WS-RULE-TRIGGER-COUNT > ZERO
+021180             MOVE 'Y' TO CUST-FRAUD-FLAG
+021190             IF WS-TOTAL-RISK-SCORE > 999
+021200                 MOVE 999 TO CUST-RISK-SCORE
+021210             ELSE
+021220                 MOVE WS-TOTAL-RISK-SCORE TO CUST-RISK-SCORE
+021230             END-IF
+021240         END-IF
+021250         REWRITE CUSTOMER-RECORD
+021260     END-IF.
+021270
+021280 3300-UPDATE-VELOCITY SECTION.
+021290 3300-UPDATE-VELOCITY-START.
+021300     IF WS-VELO-STATUS = '00'
+021310         ADD 1 TO VELO-TRANS-COUNT
+021320         ADD TRANS-AMOUNT TO VELO-TOTAL-AMOUNT
+021330         MOVE TRANS-DATE TO VELO-LAST-TRANS-DATE
+021340         REWRITE VELOCITY-RECORD
+021350     ELSE
+021360         MOVE TRANS-CARD-NUMBER TO VELO-CARD-NUMBER
+021370         MOVE 1 TO VELO-TRANS-COUNT
+021380         MOVE TRANS-AMOUNT TO VELO-TOTAL-AMOUNT
+021390         MOVE TRANS-DATE TO VELO-LAST-TRANS-DATE
+021400         MOVE SPACES TO VELO-FILLER
+021410         WRITE VELOCITY-RECORD
+021420     END-IF.
+021430
+021440 4000-FINALIZE-SYSTEM SECTION.
+021450 4000-FINALIZE-START.
+021460     MOVE 'Y' TO WS-CKPT-COMPLETE-FLAG
+021470     PERFORM 2190-WRITE-CHECKPOINT
+021480     CLOSE TRANSACTION-FILE
+021490     CLOSE CUSTOMER-FILE
+021500     CLOSE MERCHANT-FILE
+021510     CLOSE FRAUD-LOG
+021520     CLOSE VELOCITY-FILE
+021530     CLOSE CHECKPOINT-FILE
+021540
+021550     DISPLAY 'SYSTEM FINALIZED'.
+021560
+021570 END PROGRAM FRAUD-MGMT-SYSTEM-VIOLATIONS.
