@@ -0,0 +1,180 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. FRAUD-SUMMARY-REPORT.
+000300 AUTHOR. FRAUD-DETECTION-TEAM.
+000400 DATE-WRITTEN. 2026-08-09.
+000500 DATE-COMPILED.
+000600
+000700 ENVIRONMENT DIVISION.
+000800 CONFIGURATION SECTION.
+000900 SOURCE-COMPUTER. IBM-Z15.
+001000 OBJECT-COMPUTER. IBM-Z15.
+001100
+001200 INPUT-OUTPUT SECTION.
+001300 FILE-CONTROL.
+001400     SELECT FRAUD-LOG ASSIGN TO 'FRAUDLOG'
+001500     ORGANIZATION IS SEQUENTIAL
+001600     ACCESS MODE IS SEQUENTIAL
+001700 FILE STATUS IS WS-FRAUD-STATUS.
+001800
+002000 DATA DIVISION.
+002100 FILE SECTION.
+002200
+002300 FD  FRAUD-LOG
+002400     RECORDING MODE IS F
+002500 RECORD CONTAINS 400 CHARACTERS.
+002600 01  FRAUD-LOG-RECORD.
+002700 05  LOG-TRANS-ID            PIC 9(12).
+002800 05  LOG-CARD-NUMBER         PIC 9(16).
+002900 05  LOG-RISK-SCORE          PIC 9(4).
+003000 05  LOG-DECISION            PIC X(10).
+003100 05  LOG-TIMESTAMP           PIC 9(14).
+003200 05  LOG-RULES-TRIGGERED     PIC X(50).
+003300 05  LOG-TRANS-AMOUNT        PIC 9(8)V99.
+003400 05  LOG-FILLER              PIC X(284).
+003500
+003600 WORKING-STORAGE SECTION.
+003700
+003800* File status variables
+003900 01  WS-FRAUD-STATUS         PIC XX.
+004000
+004100* Constants - shared risk band cutoffs from the scoring engine
+004200 01  HIGH-RISK-THRESHOLD     PIC 9(3) VALUE 800.
+004300 01  MEDIUM-RISK-THRESHOLD   PIC 9(3) VALUE 600.
+004400 01  LOW-RISK-THRESHOLD      PIC 9(3) VALUE 400.
+004500
+004600* Decision totals
+004700 01  WS-APPROVED-COUNT       PIC 9(7) VALUE ZERO.
+004800 01  WS-APPROVED-AMOUNT      PIC 9(10)V99 VALUE ZERO.
+004900 01  WS-DECLINED-COUNT       PIC 9(7) VALUE ZERO.
+005000 01  WS-DECLINED-AMOUNT      PIC 9(10)V99 VALUE ZERO.
+005100
+005200* Risk band totals
+005300 01  WS-HIGH-BAND-COUNT      PIC 9(7) VALUE ZERO.
+005400 01  WS-MEDIUM-BAND-COUNT    PIC 9(7) VALUE ZERO.
+005500 01  WS-LOW-BAND-COUNT       PIC 9(7) VALUE ZERO.
+005600 01  WS-MINIMAL-BAND-COUNT   PIC 9(7) VALUE ZERO.
+005700
+005800* Rule trigger totals
+005900 01  WS-RULE-COUNTS.
+006000     05  WS-RULE-COUNT-TBL   PIC 9(7) VALUE ZERO
+006100         OCCURS 10 TIMES.
+006200 01  WS-RULE-INDEX           PIC 9(2) VALUE 1.
+006300 01  WS-RULE-CODE            PIC 9(2).
+006400 01  WS-RULE-MATCH-COUNT     PIC 9(3).
+006500
+006600* Display fields
+006700 01  WS-DISPLAY-AMOUNT       PIC Z,ZZZ,ZZZ,ZZ9.99.
+006800
+006900 PROCEDURE DIVISION.
+007000
+007100 1000-MAIN-PROCESSING SECTION.
+007200 1000-MAIN-START.
+007300     DISPLAY 'FRAUD DISPOSITION SUMMARY REPORT'
+007400     DISPLAY '================================='
+007500
+007600     PERFORM 2000-INITIALIZE-REPORT
+007700     PERFORM 3000-PROCESS-LOG-RECORDS
+007750         UNTIL WS-FRAUD-STATUS = '10'
+007800     PERFORM 4000-PRINT-REPORT
+007900     PERFORM 5000-FINALIZE-REPORT
+008000
+008100     STOP RUN.
+008200
+008300 2000-INITIALIZE-REPORT SECTION.
+008400 2000-INIT-START.
+008500     OPEN INPUT FRAUD-LOG
+008600     READ FRAUD-LOG
+008700     END-READ.
+008800
+008900 3000-PROCESS-LOG-RECORDS SECTION.
+009000 3000-PROCESS-START.
+009100     PERFORM 3100-TALLY-DECISION
+009200     PERFORM 3200-TALLY-RISK-BAND
+009300     PERFORM 3300-TALLY-RULES
+009400
+009500     READ FRAUD-LOG
+009600     END-READ.
+009700
+009800 3100-TALLY-DECISION SECTION.
+009900 3100-TALLY-DECISION-START.
+010000     IF LOG-DECISION = 'APPROVED'
+010100         ADD 1 TO WS-APPROVED-COUNT
+010200         ADD LOG-TRANS-AMOUNT TO WS-APPROVED-AMOUNT
+010300     ELSE
+010400         ADD 1 TO WS-DECLINED-COUNT
+010500         ADD LOG-TRANS-AMOUNT TO WS-DECLINED-AMOUNT
+010600     END-IF.
+010700
+010800 3200-TALLY-RISK-BAND SECTION.
+010900 3200-TALLY-RISK-BAND-START.
+011000     IF LOG-RISK-SCORE >= HIGH-RISK-THRESHOLD
+011100         ADD 1 TO WS-HIGH-BAND-COUNT
+011200     ELSE
+011300         IF LOG-RISK-SCORE >= MEDIUM-RISK-THRESHOLD
+011400             ADD 1 TO WS-MEDIUM-BAND-COUNT
+011500         ELSE
+011600             IF LOG-RISK-SCORE >= LOW-RISK-THRESHOLD
+011700                 ADD 1 TO WS-LOW-BAND-COUNT
+011800             ELSE
+011900                 ADD 1 TO WS-MINIMAL-BAND-COUNT
+012000             END-IF
+012100         END-IF
+012200     END-IF.
+012300
+012400 3300-TALLY-RULES SECTION.
+012500 3300-TALLY-RULES-START.
+012600     MOVE 1 TO WS-RULE-INDEX
+012700     PERFORM 3310-TALLY-ONE-RULE
+012750         UNTIL WS-RULE-INDEX > 10.
+012800
+012900 3310-TALLY-ONE-RULE SECTION.
+013000 3310-TALLY-ONE-RULE-START.
+013100     MOVE WS-RULE-INDEX TO WS-RULE-CODE
+013200     MOVE ZERO TO WS-RULE-MATCH-COUNT
+013300     INSPECT LOG-RULES-TRIGGERED TALLYING
+013400         WS-RULE-MATCH-COUNT FOR ALL WS-RULE-CODE
+013500     IF WS-RULE-MATCH-COUNT > 0
+013600         ADD 1 TO WS-RULE-COUNT-TBL(WS-RULE-INDEX)
+013700     END-IF
+013800     ADD 1 TO WS-RULE-INDEX.
+013900
+014000 4000-PRINT-REPORT SECTION.
+014100 4000-PRINT-START.
+014200     DISPLAY ' '
+014300     DISPLAY 'DECISION SUMMARY'
+014400     DISPLAY '-----------------'
+014500     DISPLAY 'APPROVED COUNT:  ' WS-APPROVED-COUNT
+014600     MOVE WS-APPROVED-AMOUNT TO WS-DISPLAY-AMOUNT
+014700     DISPLAY 'APPROVED AMOUNT: ' WS-DISPLAY-AMOUNT
+014800     DISPLAY 'DECLINED COUNT:  ' WS-DECLINED-COUNT
+014900     MOVE WS-DECLINED-AMOUNT TO WS-DISPLAY-AMOUNT
+015000     DISPLAY 'DECLINED AMOUNT: ' WS-DISPLAY-AMOUNT
+015100
+015200     DISPLAY ' '
+015300     DISPLAY 'RISK BAND SUMMARY'
+015400     DISPLAY '------------------'
+015500     DISPLAY 'HIGH RISK TRANSACTIONS:    ' WS-HIGH-BAND-COUNT
+015600     DISPLAY 'MEDIUM RISK TRANSACTIONS:  ' WS-MEDIUM-BAND-COUNT
+015700     DISPLAY 'LOW RISK TRANSACTIONS:     ' WS-LOW-BAND-COUNT
+015800     DISPLAY 'MINIMAL RISK TRANSACTIONS: ' WS-MINIMAL-BAND-COUNT
+015900
+016000     DISPLAY ' '
+016100     DISPLAY 'RULE TRIGGER SUMMARY'
+016200     DISPLAY '---------------------'
+016300     MOVE 1 TO WS-RULE-INDEX
+016400     PERFORM 4100-PRINT-ONE-RULE
+016450         UNTIL WS-RULE-INDEX > 10.
+016500
+016600 4100-PRINT-ONE-RULE SECTION.
+016700 4100-PRINT-ONE-RULE-START.
+016800     DISPLAY 'RULE-' WS-RULE-INDEX ' TRIGGERED: '
+016900         WS-RULE-COUNT-TBL(WS-RULE-INDEX)
+017000     ADD 1 TO WS-RULE-INDEX.
+017100
+017200 5000-FINALIZE-REPORT SECTION.
+017300 5000-FINALIZE-START.
+017400     CLOSE FRAUD-LOG
+017500     DISPLAY ' '
+017600     DISPLAY 'REPORT COMPLETE'.
+017700
+017800 END PROGRAM FRAUD-SUMMARY-REPORT.
