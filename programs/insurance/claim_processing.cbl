@@ -3,10 +3,65 @@
        PROGRAM-ID. CLAIM-PROC.
        AUTHOR. INSURANCE SYSTEM.
        DATE-WRITTEN. 2024-01-01.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLAIMS-FILE ASSIGN TO 'CLAIMSIN'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CLAIMS-STATUS.
+
+           SELECT CLAIM-RESULTS-FILE ASSIGN TO 'CLAIMOUT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RESULTS-STATUS.
+
+           SELECT POLICY-MASTER ASSIGN TO 'POLICYMS'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PM-POLICY-NUMBER
+               FILE STATUS IS WS-POLICY-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLAIMS-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 30 CHARACTERS.
+       01  CLAIMS-INPUT-RECORD.
+           02  CI-CLAIM-NUMBER      PIC X(10).
+           02  CI-CLAIM-AMOUNT      PIC 9(8)V99.
+           02  CI-POLICY-NUMBER     PIC X(10).
+
+       FD  CLAIM-RESULTS-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 21 CHARACTERS.
+       01  CLAIM-RESULTS-RECORD.
+           02  CR-CLAIM-NUMBER      PIC X(10).
+           02  CR-CLAIM-AMOUNT      PIC 9(8)V99.
+           02  CR-CLAIM-STATUS      PIC X(1).
+
+       FD  POLICY-MASTER
+           RECORDING MODE IS F
+           RECORD CONTAINS 30 CHARACTERS.
+       01  POLICY-MASTER-RECORD.
+           02  PM-POLICY-NUMBER     PIC X(10).
+           02  PM-POLICY-LIMIT      PIC 9(8)V99.
+           02  PM-DEDUCTIBLE-AMOUNT PIC 9(8)V99.
+
        WORKING-STORAGE SECTION.
-       
+
+       01  WS-CLAIMS-STATUS         PIC XX.
+           88  WS-CLAIMS-OK         VALUE '00'.
+           88  WS-CLAIMS-EOF        VALUE '10'.
+
+       01  WS-RESULTS-STATUS        PIC XX.
+
+       01  WS-POLICY-STATUS         PIC XX.
+
+       01  ORIGINAL-CLAIM-AMOUNT    PIC 9(8)V99.
+
        01  CLAIM-DATA.
            02  CLAIM-NUMBER         PIC X(10).
            02  CLAIM-AMOUNT         PIC 9(8)V99.
@@ -14,39 +69,88 @@
                88  APPROVED-CLAIM   VALUE 'A'.
                88  DENIED-CLAIM     VALUE 'D'.
                88  PENDING-CLAIM    VALUE 'P'.
-       
+
        01  POLICY-DATA.
            02  POLICY-NUMBER        PIC X(10).
            02  POLICY-LIMIT         PIC 9(8)V99.
            02  DEDUCTIBLE-AMOUNT    PIC 9(8)V99.
-       
+
        01  APPROVAL-DATA.
            02  APPROVAL-REQUIRED    PIC X(1) VALUE 'N'.
                88  NEEDS-APPROVAL   VALUE 'Y'.
                88  AUTO-APPROVED    VALUE 'N'.
            02  APPROVAL-AMOUNT      PIC 9(8)V99 VALUE 5000.
-       
+
        PROCEDURE DIVISION.
-       
+
        MAIN-PROCEDURE.
            PERFORM INITIALIZE-CLAIM
-           PERFORM VALIDATE-CLAIM
-           PERFORM CHECK-APPROVAL-REQUIRED
-           PERFORM PROCESS-CLAIM
+           PERFORM OPEN-CLAIM-FILES
+           PERFORM READ-NEXT-CLAIM
+           PERFORM PROCESS-ONE-CLAIM
+               UNTIL WS-CLAIMS-EOF
+           PERFORM CLOSE-CLAIM-FILES
            PERFORM FINALIZE-CLAIM
            STOP RUN.
-       
+
        INITIALIZE-CLAIM.
            MOVE 'N' TO APPROVAL-REQUIRED
            DISPLAY 'CLAIM PROCESSING INITIALIZED'.
-       
+
+       OPEN-CLAIM-FILES.
+           OPEN INPUT CLAIMS-FILE
+           OPEN OUTPUT CLAIM-RESULTS-FILE
+           OPEN INPUT POLICY-MASTER.
+
+       READ-NEXT-CLAIM.
+           READ CLAIMS-FILE
+               AT END
+                   MOVE '10' TO WS-CLAIMS-STATUS
+           END-READ.
+
+       PROCESS-ONE-CLAIM.
+           MOVE CI-CLAIM-NUMBER TO CLAIM-NUMBER
+           MOVE CI-CLAIM-AMOUNT TO CLAIM-AMOUNT
+           MOVE CI-CLAIM-AMOUNT TO ORIGINAL-CLAIM-AMOUNT
+           MOVE CI-POLICY-NUMBER TO POLICY-NUMBER
+           MOVE 'N' TO APPROVAL-REQUIRED
+
+           PERFORM VALIDATE-CLAIM
+           PERFORM LOOKUP-POLICY
+           PERFORM CHECK-APPROVAL-REQUIRED
+           PERFORM APPLY-DEDUCTIBLE
+           PERFORM PROCESS-CLAIM
+           PERFORM WRITE-CLAIM-RESULT
+
+           PERFORM READ-NEXT-CLAIM.
+
+       LOOKUP-POLICY.
+           MOVE POLICY-NUMBER TO PM-POLICY-NUMBER
+           READ POLICY-MASTER
+               KEY IS PM-POLICY-NUMBER
+               INVALID KEY
+                   MOVE ZERO TO POLICY-LIMIT
+                   MOVE ZERO TO DEDUCTIBLE-AMOUNT
+                   DISPLAY 'ERROR: POLICY NOT FOUND - ' POLICY-NUMBER
+               NOT INVALID KEY
+                   MOVE PM-POLICY-LIMIT TO POLICY-LIMIT
+                   MOVE PM-DEDUCTIBLE-AMOUNT TO DEDUCTIBLE-AMOUNT
+           END-READ.
+
+       APPLY-DEDUCTIBLE.
+           IF CLAIM-AMOUNT > DEDUCTIBLE-AMOUNT
+               SUBTRACT DEDUCTIBLE-AMOUNT FROM CLAIM-AMOUNT
+           ELSE
+               MOVE ZERO TO CLAIM-AMOUNT
+           END-IF.
+
        VALIDATE-CLAIM.
            IF CLAIM-AMOUNT > 0
                DISPLAY 'CLAIM VALIDATION PASSED'
            ELSE
                DISPLAY 'ERROR: INVALID CLAIM AMOUNT'
            END-IF.
-       
+
        CHECK-APPROVAL-REQUIRED.
            IF CLAIM-AMOUNT > APPROVAL-AMOUNT
                MOVE 'Y' TO APPROVAL-REQUIRED
@@ -54,7 +158,7 @@
            ELSE
                DISPLAY 'CLAIM AUTO-APPROVED'
            END-IF.
-       
+
        PROCESS-CLAIM.
            IF NEEDS-APPROVAL
                DISPLAY 'CLAIM PENDING APPROVAL'
@@ -68,6 +172,17 @@
                    DISPLAY 'CLAIM DENIED - EXCEEDS LIMIT'
                END-IF
            END-IF.
-       
+
+       WRITE-CLAIM-RESULT.
+           MOVE CLAIM-NUMBER TO CR-CLAIM-NUMBER
+           MOVE ORIGINAL-CLAIM-AMOUNT TO CR-CLAIM-AMOUNT
+           MOVE CLAIM-STATUS TO CR-CLAIM-STATUS
+           WRITE CLAIM-RESULTS-RECORD.
+
+       CLOSE-CLAIM-FILES.
+           CLOSE CLAIMS-FILE
+           CLOSE CLAIM-RESULTS-FILE
+           CLOSE POLICY-MASTER.
+
        FINALIZE-CLAIM.
            DISPLAY 'CLAIM PROCESSING COMPLETED'.
